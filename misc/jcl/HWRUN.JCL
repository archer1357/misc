@@ -0,0 +1,18 @@
+//HWRUN    JOB  (ACCTNO),'HELLOWORLD DAILY START',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS HELLOWORLD UNATTENDED AS PART OF THE MORNING BATCH       *
+//* WINDOW.  STEP010 IS THE PROGRAM ITSELF; IT NOW SETS A REAL    *
+//* RETURN CODE (SEE MAIN-LOGIC-EXIT IN HW.CBL) SO THE SCHEDULER  *
+//* CAN TELL A CLEAN RUN (0) FROM ONE THAT FINISHED WITH A        *
+//* WARNING (4) OR ABENDED (16) INSTEAD OF TREATING EVERY RUN AS  *
+//* SUCCESSFUL.  STEP010's OWN RETURN CODE BECOMES THE JOB'S      *
+//* MAXCC, WHICH IS WHAT THE SCHEDULER'S RUN-LOG CHECKS -- NO     *
+//* FOLLOW-ON STEP IS NEEDED TO SURFACE IT.  PARM=BATCH TELLS     *
+//* MAIN-LOGIC THIS IS AN UNATTENDED RUN SO IT SKIPS THE MENU     *
+//* AND THE OPERATOR PROMPTS INSTEAD OF WAITING ON SYSIN FOR A    *
+//* KEYSTROKE THAT WILL NEVER ARRIVE.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOWORLD,PARM='BATCH'
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DUMMY
