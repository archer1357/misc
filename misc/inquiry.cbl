@@ -0,0 +1,44 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     INQUIRY.
+000300 AUTHOR.         D. ARCHER.
+000400 INSTALLATION.   SYSTEMS SUPPORT.
+000500 DATE-WRITTEN.   08/08/26.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------*
+000900* MODIFICATION HISTORY                                *
+001000*-----------------------------------------------------*
+001100* 08/08/26 DA  INITIAL VERSION -- MENU TARGET FOR THE  *
+001200*              HELLOWORLD DAILY PROCESSING MENU.       *
+001250* 08/08/26 DA  SCREEN COORDINATES NOW COME FROM THE    *
+001260*              SHARED SCRNLAY COPYBOOK INSTEAD OF      *
+001270*              LITERALS, TO LINE UP WITH THE OTHER     *
+001280*              MENU TARGETS.                            *
+001300*-----------------------------------------------------*
+001400*
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. RM-COBOL.
+001800 OBJECT-COMPUTER. RM-COBOL.
+001900*
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002120 COPY SCRNLAY.
+002150 77  WS-DUMMY                PIC X(01)   VALUE SPACE.
+002160 77  WS-PROMPT-POS           PIC 9(02)   VALUE ZERO.
+002200*
+002300 PROCEDURE DIVISION.
+002400*
+002500 MAIN-LOGIC SECTION.
+002600 BEGIN.
+002700     DISPLAY " " LINE SL-CLEAR-LINE POSITION SL-CLEAR-POSITION
+002701         ERASE EOS.
+002800     DISPLAY "ACCOUNT INQUIRY - NOT YET IMPLEMENTED"
+002900         LINE SL-BODY-LINE POSITION SL-BODY-POSITION.
+003000     DISPLAY "PRESS ENTER TO RETURN TO THE MENU"
+003100         LINE SL-FOOTER-LINE POSITION SL-FOOTER-POSITION.
+003150     COMPUTE WS-PROMPT-POS = SL-FOOTER-POSITION + 34.
+003200     ACCEPT WS-DUMMY LINE SL-FOOTER-LINE POSITION WS-PROMPT-POS.
+003300     EXIT PROGRAM.
+003400 MAIN-LOGIC-EXIT.
+003500     EXIT.
