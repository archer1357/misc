@@ -0,0 +1,23 @@
+      *****************************************************
+      *  MSGREC.CPY                                       *
+      *  RECORD LAYOUT FOR THE MSGCTL CONTROL FILE.        *
+      *  ONE 80-BYTE RECORD PER BANNER MESSAGE, KEYED BY    *
+      *  LANGUAGE CODE SO ONE FILE CAN CARRY A RECORD PER   *
+      *  SITE LANGUAGE.  MSG-TERM-CLASS FURTHER KEYS THE    *
+      *  RECORD BY TERMINAL OR SHIFT CLASS, SO A LANGUAGE   *
+      *  CAN CARRY MORE THAN ONE LINE/POSITION -- ONE PER   *
+      *  FLOOR CLASS.  CODE "ANY" IN MSG-TERM-CLASS MATCHES *
+      *  EVERY TERMINAL CLASS AND IS WHAT EXISTING SINGLE-  *
+      *  ROW-PER-LANGUAGE FILES CARRY, SO OLDER MSGCTL       *
+      *  FILES STILL WORK UNCHANGED.  OPERATIONS MAINTAINS  *
+      *  THIS FILE DIRECTLY -- NO RECOMPILE IS NEEDED TO     *
+      *  CHANGE WHAT A TERMINAL SESSION DISPLAYS.            *
+      *****************************************************
+       01  MSG-CTL-RECORD.
+           05  MSG-LANGUAGE-CODE       PIC X(02).
+           05  MSG-ID                  PIC X(04).
+           05  MSG-TERM-CLASS          PIC X(03)   VALUE "ANY".
+           05  MSG-LINE-NO             PIC 9(02).
+           05  MSG-POSITION-NO         PIC 9(02).
+           05  MSG-TEXT                PIC X(60).
+           05  FILLER                  PIC X(07).
