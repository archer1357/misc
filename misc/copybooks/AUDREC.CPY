@@ -0,0 +1,18 @@
+      *****************************************************
+      *  AUDREC.CPY                                       *
+      *  RECORD LAYOUT FOR THE AUDIT RUN-LOG FILE.  ONE     *
+      *  80-BYTE RECORD IS WRITTEN EACH TIME HELLOWORLD     *
+      *  STARTS AND AGAIN EACH TIME IT REACHES A CLEAN STOP *
+      *  RUN, SO OPERATIONS CAN PROVE THE SESSION CAME UP   *
+      *  AND WENT DOWN CLEANLY.                             *
+      *****************************************************
+       01  AUD-RECORD.
+           05  AUD-DATE                PIC 9(08).
+           05  AUD-TIME                PIC 9(08).
+           05  AUD-USER-ID             PIC X(20).
+           05  AUD-EVENT-CODE          PIC X(04).
+               88  AUD-EVENT-START             VALUE "STRT".
+               88  AUD-EVENT-STOP              VALUE "STOP".
+               88  AUD-EVENT-ABEND             VALUE "ABND".
+           05  AUD-EVENT-TEXT          PIC X(30).
+           05  FILLER                  PIC X(10).
