@@ -0,0 +1,20 @@
+      *****************************************************
+      *  SCRNLAY.CPY                                      *
+      *  STANDARD SCREEN LAYOUT FOR OUR TERMINAL PROGRAMS. *
+      *  DEFINES THE HEADER/BODY/FOOTER REGIONS SO EVERY   *
+      *  SCREEN IN THE SHOP LINES UP THE SAME WAY INSTEAD  *
+      *  OF EACH PROGRAM INVENTING ITS OWN COORDINATES.     *
+      *****************************************************
+       01  SL-SCREEN-LAYOUT.
+           05  SL-CLEAR-LINE           PIC 9(02)   VALUE 01.
+           05  SL-CLEAR-POSITION       PIC 9(02)   VALUE 01.
+           05  SL-HEADER-LINE          PIC 9(02)   VALUE 02.
+           05  SL-HEADER-POSITION      PIC 9(02)   VALUE 01.
+           05  SL-BODY-LINE            PIC 9(02)   VALUE 15.
+           05  SL-BODY-POSITION        PIC 9(02)   VALUE 10.
+           05  SL-FOOTER-LINE          PIC 9(02)   VALUE 24.
+           05  SL-FOOTER-POSITION      PIC 9(02)   VALUE 01.
+           05  SL-MENU-TITLE-LINE      PIC 9(02)   VALUE 04.
+           05  SL-MENU-FIRST-LINE      PIC 9(02)   VALUE 06.
+           05  SL-MENU-EXIT-LINE       PIC 9(02)   VALUE 10.
+           05  SL-MENU-PROMPT-LINE     PIC 9(02)   VALUE 12.
