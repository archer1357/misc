@@ -1,21 +1,488 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID.     HELLOWORLD.
-000300
-000400*
-000500 ENVIRONMENT DIVISION.
-000600 CONFIGURATION SECTION.
-000700 SOURCE-COMPUTER. RM-COBOL.
-000800 OBJECT-COMPUTER. RM-COBOL.
-000900
-001000 DATA DIVISION.
-001100 FILE SECTION.
-001200
-100000 PROCEDURE DIVISION.
-100100
-100200 MAIN-LOGIC SECTION.
-100300 BEGIN.
-100400     DISPLAY " " LINE 1 POSITION 1 ERASE EOS.
-100500     DISPLAY "Hello world!" LINE 15 POSITION 10.
-100600     STOP RUN.
-100700 MAIN-LOGIC-EXIT.
-100800     EXIT.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.     HELLOWORLD.
+000300 AUTHOR.         D. ARCHER.
+000400 INSTALLATION.   SYSTEMS SUPPORT.
+000500 DATE-WRITTEN.   01/04/2015.
+000600 DATE-COMPILED.
+000700*
+000800*-----------------------------------------------------*
+000900* MODIFICATION HISTORY                                *
+001000*-----------------------------------------------------*
+001100* 08/08/26 DA  BANNER TEXT NOW COMES FROM THE MSGCTL   *
+001200*              CONTROL FILE INSTEAD OF A LITERAL, SO   *
+001300*              OPERATIONS CAN CHANGE IT WITHOUT A      *
+001400*              RECOMPILE.                              *
+001410* 08/08/26 DA  SCREEN NOW STAMPED WITH THE RUN DATE/    *
+001420*              TIME AND THE SIGNED-ON OPERATOR ID.      *
+001430* 08/08/26 DA  ADDED AUDIT RUN-LOG -- ENTRY WRITTEN ON  *
+001440*              START AND ON STOP RUN.                   *
+001450* 08/08/26 DA  MAIN-LOGIC IS NOW THE DAILY PROCESSING   *
+001460*              MENU -- CALLS THE DOWNSTREAM PROGRAM THE *
+001470*              OPERATOR SELECTS.                        *
+001480* 08/08/26 DA  BANNER LINE/POSITION NOW COME FROM THE   *
+001490*              MSGCTL RECORD, NOT A LITERAL, SO THE     *
+001495*              PLACEMENT CAN BE CHANGED PER SITE WITHOUT*
+001497*              A RECOMPILE.                              *
+001498* 08/08/26 DA  FILE ERRORS NOW TRAPPED AND ROUTED TO     *
+001499*              MAIN-LOGIC-EXIT WITH A DIAGNOSTIC INSTEAD *
+001500*              OF A SILENT ABEND.                        *
+001501* 08/08/26 DA  SCREEN COORDINATES MOVED TO THE SHARED    *
+001502*              SCRNLAY COPYBOOK.                         *
+001503* 08/08/26 DA  BANNER IS NOW SELECTED BY LANGUAGE CODE -- *
+001504*              MSGCTL CAN CARRY ONE RECORD PER SITE       *
+001505*              LANGUAGE; HWLANG ENVIRONMENT VARIABLE      *
+001506*              PICKS WHICH ONE IS DISPLAYED.              *
+001507* 08/08/26 DA  STOP RUN NOW RETURNS AN EXPLICIT STATUS --  *
+001508*              0 CLEAN, 4 COMPLETED WITH A WARNING (E.G.   *
+001509*              THE CLOSING AUDIT ENTRY DID NOT WRITE), 16  *
+001510*              ABEND -- SO THE SCHEDULER CAN TELL THEM     *
+001511*              APART.                                      *
+001512* 08/08/26 DA  GREETING SCREEN NOW HOLDS FOR AN OPERATOR    *
+001513*              ACKNOWLEDGEMENT BEFORE THE MENU PAINTS OVER  *
+001514*              IT; THE MENU'S INVALID-OPTION MESSAGE AND    *
+001515*              THE MENU TARGET PROGRAMS NOW USE THE SHARED  *
+001516*              SCRNLAY POSITIONS TOO; AND AN ABEND NOW      *
+001517*              WRITES ITS OWN RUN-LOG ENTRY.                *
+001518* 08/08/26 DA  A BATCH PARM NOW SKIPS THE OPERATOR PROMPTS   *
+001519*              AND THE MENU WHEN RUN FROM HWRUN.JCL/         *
+001521*              HWRUN.SH SO AN UNATTENDED RUN NO LONGER       *
+001522*              HANGS WAITING ON A KEYSTROKE; THE DAILY       *
+001523*              PROCESSING MENU ITSELF NOW USES THE SHARED    *
+001524*              SCRNLAY POSITIONS; AND MSGCTL CAN CARRY A     *
+001525*              SEPARATE BANNER LINE/POSITION PER TERMINAL    *
+001526*              CLASS WITHIN A LANGUAGE, NOT JUST ONE ROW     *
+001527*              PER LANGUAGE.                                *
+001528*-----------------------------------------------------*
+001600*
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. RM-COBOL.
+002000 OBJECT-COMPUTER. RM-COBOL.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT MSG-CONTROL-FILE ASSIGN TO "MSGCTL"
+002400         ORGANIZATION IS SEQUENTIAL
+002500         ACCESS MODE IS SEQUENTIAL
+002600         FILE STATUS IS WS-MSG-STATUS.
+002610     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+002620         ORGANIZATION IS SEQUENTIAL
+002630         ACCESS MODE IS SEQUENTIAL
+002640         FILE STATUS IS WS-AUDIT-STATUS.
+002700*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  MSG-CONTROL-FILE
+003300     LABEL RECORDS ARE STANDARD.
+003400     COPY MSGREC.
+003410*
+003420 FD  AUDIT-FILE
+003430     LABEL RECORDS ARE STANDARD.
+003440     COPY AUDREC.
+003500*
+003600 WORKING-STORAGE SECTION.
+003700*
+003701 COPY SCRNLAY.
+003702*
+003800 77  WS-MSG-STATUS           PIC X(02)   VALUE "00".
+003801 77  WS-MSG-EOF-SW           PIC X(01)   VALUE "N".
+003802     88  WS-MSG-EOF                  VALUE "Y".
+003803 77  WS-LANGUAGE-CODE        PIC X(02)   VALUE "EN".
+003804 77  WS-TERM-CLASS           PIC X(03)   VALUE "ANY".
+003900 77  WS-MSG-TEXT             PIC X(60)   VALUE "Hello world!".
+003905 77  WS-MSG-LINE-NO          PIC 9(02)   VALUE ZERO.
+003906 77  WS-MSG-POSITION-NO      PIC 9(02)   VALUE ZERO.
+003910 77  WS-RUN-DATE             PIC 9(08)   VALUE ZERO.
+003920 77  WS-RUN-TIME             PIC 9(08)   VALUE ZERO.
+003930 77  WS-OPERATOR-ID          PIC X(20)   VALUE SPACES.
+003932 77  WS-AUDIT-STATUS         PIC X(02)   VALUE "00".
+003934 77  WS-MENU-DONE-SW         PIC X(01)   VALUE "N".
+003935     88  WS-MENU-DONE                VALUE "Y".
+003936 77  WS-MENU-CHOICE          PIC X(01)   VALUE SPACE.
+003937 77  WS-MENU-LINE-NO         PIC 9(02)   VALUE ZERO.
+003938 77  WS-ABEND-SW             PIC X(01)   VALUE "N".
+003939     88  WS-ABEND-FLAG               VALUE "Y".
+003960 77  WS-ABEND-MSG            PIC X(50)   VALUE SPACES.
+003961 77  WS-WARNING-SW           PIC X(01)   VALUE "N".
+003962     88  WS-WARNING-FLAG             VALUE "Y".
+003963 77  WS-CONTINUE-KEY         PIC X(01)   VALUE SPACE.
+003964 77  WS-PROMPT-POS           PIC 9(02)   VALUE ZERO.
+003965 77  WS-AUDIT-OPEN-SW        PIC X(01)   VALUE "N".
+003966     88  WS-AUDIT-OPEN               VALUE "Y".
+003967 77  WS-BATCH-SW             PIC X(01)   VALUE "N".
+003968     88  WS-BATCH-MODE               VALUE "Y".
+003969 77  WS-PARM-TEXT            PIC X(10)   VALUE SPACES.
+003970*
+003971 01  WS-STAMP-LINE.
+003972     05  FILLER              PIC X(05)   VALUE "RUN: ".
+003973     05  WS-STAMP-MM         PIC X(02)   VALUE SPACES.
+003974     05  FILLER              PIC X(01)   VALUE "/".
+003975     05  WS-STAMP-DD         PIC X(02)   VALUE SPACES.
+003976     05  FILLER              PIC X(01)   VALUE "/".
+003977     05  WS-STAMP-YYYY       PIC X(04)   VALUE SPACES.
+003978     05  FILLER              PIC X(02)   VALUE SPACES.
+003979     05  WS-STAMP-HH         PIC X(02)   VALUE SPACES.
+003981     05  FILLER              PIC X(01)   VALUE ":".
+003982     05  WS-STAMP-MI         PIC X(02)   VALUE SPACES.
+003983     05  FILLER              PIC X(01)   VALUE ":".
+003984     05  WS-STAMP-SS         PIC X(02)   VALUE SPACES.
+003985     05  FILLER              PIC X(03)   VALUE SPACES.
+003986     05  FILLER              PIC X(06)   VALUE "USER: ".
+003987     05  WS-STAMP-USER       PIC X(20)   VALUE SPACES.
+003988*
+003989 01  WS-MENU-TABLE.
+003991     05  WS-MENU-ENTRY OCCURS 4 TIMES
+003992                       INDEXED BY WS-MENU-IDX.
+003993         10  WS-MENU-OPTION      PIC X(01).
+003994         10  WS-MENU-PGM-NAME    PIC X(08).
+003995         10  WS-MENU-DESC        PIC X(30).
+003996*
+003997 PROCEDURE DIVISION.
+004200*
+004300 MAIN-LOGIC SECTION.
+004400 BEGIN.
+004405     PERFORM 1050-CHECK-RUN-MODE THRU 1050-EXIT.
+004410     PERFORM 1100-BUILD-RUN-STAMP THRU 1100-EXIT.
+004420     PERFORM 1200-LOAD-MENU-TABLE THRU 1200-EXIT.
+004430     PERFORM 2000-OPEN-AUDIT-FILE THRU 2000-EXIT.
+004440     PERFORM 2100-WRITE-AUDIT-START THRU 2100-EXIT.
+004500     PERFORM 1000-LOAD-BANNER-MSG THRU 1000-EXIT.
+004590     IF NOT WS-BATCH-MODE
+004600         DISPLAY " " LINE SL-CLEAR-LINE POSITION SL-CLEAR-POSITION
+004601             ERASE EOS
+004610         DISPLAY WS-STAMP-LINE LINE SL-HEADER-LINE
+004611             POSITION SL-HEADER-POSITION
+004700         DISPLAY WS-MSG-TEXT LINE WS-MSG-LINE-NO
+004701             POSITION WS-MSG-POSITION-NO
+004710         PERFORM 1300-PAUSE-FOR-OPERATOR THRU 1300-EXIT
+004720         PERFORM 3000-MENU-LOOP THRU 3000-EXIT
+004730             UNTIL WS-MENU-DONE
+004735     END-IF.
+004740     PERFORM 2200-WRITE-AUDIT-STOP THRU 2200-EXIT.
+004800     GO TO MAIN-LOGIC-EXIT.
+004900 MAIN-LOGIC-EXIT.
+004910     IF WS-ABEND-FLAG
+004915         PERFORM 2300-WRITE-AUDIT-ABEND THRU 2300-EXIT
+004920         DISPLAY "HELLOWORLD ABEND - " WS-ABEND-MSG
+004930             LINE SL-FOOTER-LINE POSITION SL-FOOTER-POSITION
+004940         MOVE 16 TO RETURN-CODE
+004950     ELSE
+004955         IF WS-WARNING-FLAG
+004957             DISPLAY "HELLOWORLD WARNING - " WS-ABEND-MSG
+004958                 LINE SL-FOOTER-LINE POSITION SL-FOOTER-POSITION
+004959             MOVE 4 TO RETURN-CODE
+004961         ELSE
+004963             MOVE ZERO TO RETURN-CODE
+004965         END-IF
+004970     END-IF.
+005000     STOP RUN RETURNING RETURN-CODE.
+005100*
+005200*-----------------------------------------------------*
+005300* 1000-LOAD-BANNER-MSG -- READ THE CURRENT BANNER OFF  *
+005400*     THE MSGCTL CONTROL FILE FOR THE SIGNED-ON        *
+005405*     LANGUAGE (HWLANG) AND TERMINAL CLASS (HWTERM).   *
+005410*     THE FIRST RECORD MATCHING BOTH WINS, SO A SITE   *
+005415*     THAT WANTS A TERMINAL-SPECIFIC ROW TO OVERRIDE    *
+005420*     THE LANGUAGE'S "ANY" ROW MUST LIST THE SPECIFIC   *
+005425*     ROW AHEAD OF IT IN THE FILE.  IF THE FILE IS      *
+005430*     MISSING OR EMPTY, FALL BACK TO THE BUILT-IN        *
+005435*     GREETING SO THE SCREEN NEVER COMES UP BLANK.       *
+005700*-----------------------------------------------------*
+005800 1000-LOAD-BANNER-MSG.
+005805     MOVE SL-BODY-LINE       TO WS-MSG-LINE-NO.
+005810     MOVE SL-BODY-POSITION   TO WS-MSG-POSITION-NO.
+005820     ACCEPT WS-LANGUAGE-CODE FROM ENVIRONMENT "HWLANG".
+005830     IF WS-LANGUAGE-CODE = SPACES
+005840         MOVE "EN" TO WS-LANGUAGE-CODE
+005850     END-IF.
+005860     ACCEPT WS-TERM-CLASS    FROM ENVIRONMENT "HWTERM".
+005870     IF WS-TERM-CLASS = SPACES
+005880         MOVE "ANY" TO WS-TERM-CLASS
+005890     END-IF.
+005900     OPEN INPUT MSG-CONTROL-FILE.
+005910     IF WS-MSG-STATUS = "35"
+005920         GO TO 1000-EXIT
+005930     END-IF.
+006000     IF WS-MSG-STATUS NOT = "00"
+006050         MOVE "UNABLE TO OPEN MSGCTL, STATUS "
+006060                         TO WS-ABEND-MSG
+006070         MOVE WS-MSG-STATUS TO WS-ABEND-MSG (31:2)
+006080         SET WS-ABEND-FLAG TO TRUE
+006100         GO TO MAIN-LOGIC-EXIT
+006200     END-IF.
+006300     READ MSG-CONTROL-FILE
+006400         AT END
+006410             SET WS-MSG-EOF TO TRUE
+006600     END-READ.
+006610     PERFORM 1010-FIND-MESSAGE THRU 1010-EXIT
+006620         UNTIL WS-MSG-EOF
+006630            OR (MSG-LANGUAGE-CODE = WS-LANGUAGE-CODE
+006631            AND (MSG-TERM-CLASS = WS-TERM-CLASS
+006632             OR  MSG-TERM-CLASS = "ANY")).
+006640     IF NOT WS-MSG-EOF
+006700         MOVE MSG-TEXT TO WS-MSG-TEXT
+006710         IF MSG-LINE-NO > ZERO
+006720             MOVE MSG-LINE-NO TO WS-MSG-LINE-NO
+006730         END-IF
+006740         IF MSG-POSITION-NO > ZERO
+006750             MOVE MSG-POSITION-NO TO WS-MSG-POSITION-NO
+006760         END-IF
+006770     END-IF.
+006800 1000-CLOSE-FILE.
+006900     CLOSE MSG-CONTROL-FILE.
+007000 1000-EXIT.
+007100     EXIT.
+007150 1010-FIND-MESSAGE.
+007160     READ MSG-CONTROL-FILE
+007170         AT END
+007180             SET WS-MSG-EOF TO TRUE
+007190     END-READ.
+007195 1010-EXIT.
+007198     EXIT.
+007200*
+007210*-----------------------------------------------------*
+007220* 1050-CHECK-RUN-MODE -- LOOK FOR A BATCH PARM (PASSED *
+007230*     ON THE EXEC PGM= STATEMENT IN HWRUN.JCL, OR AS AN*
+007240*     ARGUMENT IN HWRUN.SH) SO AN UNATTENDED RUN SKIPS *
+007250*     THE OPERATOR PROMPTS INSTEAD OF HANGING WAITING  *
+007260*     ON A KEYSTROKE THAT WILL NEVER COME.              *
+007270*-----------------------------------------------------*
+007280 1050-CHECK-RUN-MODE.
+007290     ACCEPT WS-PARM-TEXT FROM COMMAND-LINE.
+007295     IF WS-PARM-TEXT = "BATCH"
+007296         SET WS-BATCH-MODE TO TRUE
+007297     END-IF.
+007298 1050-EXIT.
+007299     EXIT.
+007300*
+007310*-----------------------------------------------------*
+007400* 1100-BUILD-RUN-STAMP -- PICK UP THE RUN DATE/TIME AND*
+007500*     THE SIGNED-ON OPERATOR ID AND LAY THEM OUT INTO  *
+007600*     THE STAMP LINE DISPLAYED ACROSS THE TOP OF THE   *
+007700*     SCREEN.                                          *
+007800*-----------------------------------------------------*
+007900 1100-BUILD-RUN-STAMP.
+008000     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008100     ACCEPT WS-RUN-TIME FROM TIME.
+008200     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+008300     IF WS-OPERATOR-ID = SPACES
+008400         MOVE "UNKNOWN" TO WS-OPERATOR-ID
+008500     END-IF.
+008600     MOVE WS-RUN-DATE (5:2)  TO WS-STAMP-MM.
+008700     MOVE WS-RUN-DATE (7:2)  TO WS-STAMP-DD.
+008800     MOVE WS-RUN-DATE (1:4)  TO WS-STAMP-YYYY.
+008900     MOVE WS-RUN-TIME (1:2)  TO WS-STAMP-HH.
+009000     MOVE WS-RUN-TIME (3:2)  TO WS-STAMP-MI.
+009100     MOVE WS-RUN-TIME (5:2)  TO WS-STAMP-SS.
+009200     MOVE WS-OPERATOR-ID     TO WS-STAMP-USER.
+009300 1100-EXIT.
+009400     EXIT.
+009410*
+009420*-----------------------------------------------------*
+009430* 1200-LOAD-MENU-TABLE -- BUILD THE DAILY PROCESSING   *
+009440*     MENU.  ADD A LINE HERE WHEN A NEW SHOP PROGRAM    *
+009450*     NEEDS A MENU OPTION.                              *
+009460*-----------------------------------------------------*
+009470 1200-LOAD-MENU-TABLE.
+009480     MOVE "1"           TO WS-MENU-OPTION (1).
+009490     MOVE "PAYROLL"      TO WS-MENU-PGM-NAME (1).
+009500     MOVE "Payroll Processing"
+009510                        TO WS-MENU-DESC (1).
+009520     MOVE "2"           TO WS-MENU-OPTION (2).
+009530     MOVE "INQUIRY"      TO WS-MENU-PGM-NAME (2).
+009540     MOVE "Account Inquiry"
+009550                        TO WS-MENU-DESC (2).
+009560     MOVE "3"           TO WS-MENU-OPTION (3).
+009570     MOVE "REPORTS"      TO WS-MENU-PGM-NAME (3).
+009580     MOVE "Daily Reports"
+009590                        TO WS-MENU-DESC (3).
+009600     MOVE "4"           TO WS-MENU-OPTION (4).
+009610     MOVE "MAINT"        TO WS-MENU-PGM-NAME (4).
+009620     MOVE "File Maintenance"
+009630                        TO WS-MENU-DESC (4).
+009640 1200-EXIT.
+009650     EXIT.
+009660*
+009661*-----------------------------------------------------*
+009662* 1300-PAUSE-FOR-OPERATOR -- HOLD THE GREETING SCREEN  *
+009663*     UP UNTIL THE OPERATOR ACKNOWLEDGES IT, SO THE     *
+009664*     BANNER IS ACTUALLY SEEN BEFORE THE MENU OVERLAYS  *
+009665*     IT.                                               *
+009666*-----------------------------------------------------*
+009667 1300-PAUSE-FOR-OPERATOR.
+009668     COMPUTE WS-PROMPT-POS = SL-FOOTER-POSITION + 25.
+009669     DISPLAY "PRESS ENTER TO CONTINUE" LINE SL-FOOTER-LINE
+009670         POSITION SL-FOOTER-POSITION.
+009671     ACCEPT WS-CONTINUE-KEY LINE SL-FOOTER-LINE
+009672         POSITION WS-PROMPT-POS.
+009673 1300-EXIT.
+009674     EXIT.
+009680*
+009690*-----------------------------------------------------*
+009700* 2000-OPEN-AUDIT-FILE -- OPEN THE AUDIT RUN-LOG FOR   *
+009800*     APPEND.  EXTEND CREATES THE FILE ON THE FIRST   *
+009900*     RUN OF THE DAY AND ADDS ON TO IT AFTER THAT.     *
+010000*-----------------------------------------------------*
+010100 2000-OPEN-AUDIT-FILE.
+010200     OPEN EXTEND AUDIT-FILE.
+010300     IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+010400         CLOSE AUDIT-FILE
+010500         OPEN OUTPUT AUDIT-FILE
+010600     END-IF.
+010610     IF WS-AUDIT-STATUS NOT = "00"
+010620         MOVE "UNABLE TO OPEN AUDITLOG, STATUS "
+010630                         TO WS-ABEND-MSG
+010640         MOVE WS-AUDIT-STATUS TO WS-ABEND-MSG (33:2)
+010650         SET WS-ABEND-FLAG TO TRUE
+010660         GO TO MAIN-LOGIC-EXIT
+010670     END-IF.
+010680     SET WS-AUDIT-OPEN TO TRUE.
+010700 2000-EXIT.
+010800     EXIT.
+010900*
+011000*-----------------------------------------------------*
+011100* 2100-WRITE-AUDIT-START -- LOG THE START OF THE       *
+011200*     SESSION.                                         *
+011300*-----------------------------------------------------*
+011400 2100-WRITE-AUDIT-START.
+011500     MOVE WS-RUN-DATE        TO AUD-DATE.
+011600     MOVE WS-RUN-TIME        TO AUD-TIME.
+011700     MOVE WS-OPERATOR-ID     TO AUD-USER-ID.
+011800     SET AUD-EVENT-START     TO TRUE.
+011900     MOVE "HELLOWORLD SESSION STARTED"
+012000                             TO AUD-EVENT-TEXT.
+012100     WRITE AUD-RECORD.
+012110     IF WS-AUDIT-STATUS NOT = "00"
+012120         MOVE "UNABLE TO WRITE AUDITLOG, STATUS "
+012130                         TO WS-ABEND-MSG
+012140         MOVE WS-AUDIT-STATUS TO WS-ABEND-MSG (34:2)
+012150         SET WS-ABEND-FLAG TO TRUE
+012160         GO TO MAIN-LOGIC-EXIT
+012170     END-IF.
+012200 2100-EXIT.
+012300     EXIT.
+012400*
+012500*-----------------------------------------------------*
+012600* 2200-WRITE-AUDIT-STOP -- LOG A CLEAN END OF SESSION  *
+012700*     AND CLOSE THE AUDIT FILE.  THIS PARAGRAPH ONLY   *
+012800*     RUNS WHEN MAIN-LOGIC REACHES STOP RUN NORMALLY,  *
+012900*     SO A MISSING STOP ENTRY MEANS THE SESSION WAS    *
+013000*     KILLED RATHER THAN ENDED CLEANLY.                *
+013100*-----------------------------------------------------*
+013200 2200-WRITE-AUDIT-STOP.
+013300     ACCEPT WS-RUN-TIME      FROM TIME.
+013400     MOVE WS-RUN-DATE        TO AUD-DATE.
+013500     MOVE WS-RUN-TIME        TO AUD-TIME.
+013600     MOVE WS-OPERATOR-ID     TO AUD-USER-ID.
+013700     SET AUD-EVENT-STOP      TO TRUE.
+013800     MOVE "HELLOWORLD SESSION ENDED"
+013900                             TO AUD-EVENT-TEXT.
+014000     WRITE AUD-RECORD.
+014010     IF WS-AUDIT-STATUS NOT = "00"
+014020         MOVE "UNABLE TO WRITE AUDITLOG STOP ENTRY, STATUS "
+014030                         TO WS-ABEND-MSG
+014040         MOVE WS-AUDIT-STATUS TO WS-ABEND-MSG (45:2)
+014050         SET WS-WARNING-FLAG TO TRUE
+014060     END-IF.
+014100     CLOSE AUDIT-FILE.
+014200 2200-EXIT.
+014300     EXIT.
+014301*
+014302*-----------------------------------------------------*
+014303* 2300-WRITE-AUDIT-ABEND -- LOG AN ABEND AGAINST THE    *
+014304*     RUN-LOG INSTEAD OF A CLEAN STOP ENTRY.  ONLY      *
+014305*     WRITES IF THE AUDIT FILE MANAGED TO OPEN IN THE   *
+014306*     FIRST PLACE -- AN ABEND THAT EARLY HAS NOWHERE TO *
+014307*     LOG TO.                                           *
+014308*-----------------------------------------------------*
+014309 2300-WRITE-AUDIT-ABEND.
+014311     IF NOT WS-AUDIT-OPEN
+014312         GO TO 2300-EXIT
+014313     END-IF.
+014314     ACCEPT WS-RUN-TIME      FROM TIME.
+014315     MOVE WS-RUN-DATE        TO AUD-DATE.
+014316     MOVE WS-RUN-TIME        TO AUD-TIME.
+014317     MOVE WS-OPERATOR-ID     TO AUD-USER-ID.
+014318     SET AUD-EVENT-ABEND     TO TRUE.
+014319     MOVE WS-ABEND-MSG       TO AUD-EVENT-TEXT.
+014321     WRITE AUD-RECORD.
+014322     CLOSE AUDIT-FILE.
+014323 2300-EXIT.
+014324     EXIT.
+014325*
+014326*-----------------------------------------------------*
+014330* 3000-MENU-LOOP -- SHOW THE MENU, TAKE THE OPERATOR'S *
+014340*     SELECTION, AND LAUNCH THE DOWNSTREAM PROGRAM FOR *
+014350*     IT.  REPEATS UNTIL THE OPERATOR KEYS X TO EXIT.  *
+014360*-----------------------------------------------------*
+014370 3000-MENU-LOOP.
+014380     PERFORM 3100-DISPLAY-MENU THRU 3100-EXIT.
+014390     PERFORM 3200-GET-SELECTION THRU 3200-EXIT.
+014400     PERFORM 4000-PROCESS-SELECTION THRU 4000-EXIT.
+014410 3000-EXIT.
+014420     EXIT.
+014430*
+014440*-----------------------------------------------------*
+014450* 3100-DISPLAY-MENU -- PAINT THE MENU SCREEN.          *
+014460*-----------------------------------------------------*
+014470 3100-DISPLAY-MENU.
+014480     DISPLAY " " LINE SL-CLEAR-LINE POSITION SL-CLEAR-POSITION
+014481         ERASE EOS.
+014490     DISPLAY "DAILY PROCESSING MENU" LINE SL-MENU-TITLE-LINE
+014491         POSITION SL-BODY-POSITION.
+014500     PERFORM 3110-DISPLAY-MENU-LINE THRU 3110-EXIT
+014510         VARYING WS-MENU-IDX FROM 1 BY 1
+014520         UNTIL WS-MENU-IDX > 4.
+014530     DISPLAY "X  EXIT THIS PROGRAM" LINE SL-MENU-EXIT-LINE
+014531         POSITION SL-BODY-POSITION.
+014540     DISPLAY "SELECT OPTION: " LINE SL-MENU-PROMPT-LINE
+014541         POSITION SL-BODY-POSITION.
+014550 3100-EXIT.
+014560     EXIT.
+014570*
+014580*-----------------------------------------------------*
+014590* 3110-DISPLAY-MENU-LINE -- DISPLAY ONE MENU TABLE ROW.*
+014600*-----------------------------------------------------*
+014610 3110-DISPLAY-MENU-LINE.
+014620     COMPUTE WS-MENU-LINE-NO =
+014621         SL-MENU-FIRST-LINE - 1 + WS-MENU-IDX.
+014630     DISPLAY WS-MENU-OPTION (WS-MENU-IDX) "  "
+014640         WS-MENU-DESC (WS-MENU-IDX)
+014650         LINE WS-MENU-LINE-NO POSITION SL-BODY-POSITION.
+014660 3110-EXIT.
+014670     EXIT.
+014680*
+014690*-----------------------------------------------------*
+014700* 3200-GET-SELECTION -- ACCEPT AND UPPERCASE THE       *
+014710*     OPERATOR'S MENU CHOICE.                          *
+014720*-----------------------------------------------------*
+014730 3200-GET-SELECTION.
+014735     COMPUTE WS-PROMPT-POS = SL-BODY-POSITION + 15.
+014740     ACCEPT WS-MENU-CHOICE LINE SL-MENU-PROMPT-LINE
+014741         POSITION WS-PROMPT-POS.
+014750     INSPECT WS-MENU-CHOICE
+014760         CONVERTING "abcdefghijklmnopqrstuvwxyz"
+014770                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+014780 3200-EXIT.
+014790     EXIT.
+014800*
+014810*-----------------------------------------------------*
+014820* 4000-PROCESS-SELECTION -- HANDLE THE OPERATOR'S       *
+014830*     CHOICE.  X ENDS THE SESSION; A TABLE MATCH CALLS  *
+014840*     THE DOWNSTREAM PROGRAM FOR THAT OPTION; ANYTHING  *
+014850*     ELSE REDISPLAYS THE MENU WITH AN ERROR MESSAGE.   *
+014860*-----------------------------------------------------*
+014870 4000-PROCESS-SELECTION.
+014880     IF WS-MENU-CHOICE = "X"
+014890         SET WS-MENU-DONE TO TRUE
+014900         GO TO 4000-EXIT
+014910     END-IF.
+014920     SET WS-MENU-IDX TO 1.
+014930     SEARCH WS-MENU-ENTRY
+014940         AT END
+014950             DISPLAY "INVALID OPTION - TRY AGAIN"
+014960                 LINE SL-FOOTER-LINE POSITION SL-FOOTER-POSITION
+014970         WHEN WS-MENU-OPTION (WS-MENU-IDX) = WS-MENU-CHOICE
+014980             CALL WS-MENU-PGM-NAME (WS-MENU-IDX)
+014990     END-SEARCH.
+015000 4000-EXIT.
+015010     EXIT.
